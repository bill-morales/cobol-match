@@ -1,158 +1,887 @@
-      *****************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           select arc-lectura assign to '../lectura.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS estado.
-           select arc-lectura2 assign to '../lectura2.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS estado3.
-           select arc-escritura assign to '../escritura.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS estado2.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-       FD arc-lectura
-       RECORDING MODE IS F.
-       01 heraldo.
-           05 identi PIC 99.
-           05 nombre PIC X(6).
-           05 apellido PIC X(10).
-           05 sueldo PIC 9(4).
-       FD arc-lectura2
-       RECORDING MODE IS F.
-       01 heraldo2.
-           05 identi PIC 99.
-           05 medalla PIC X(9).
-           05 mmr PIC 9(4).
-           05 favorito PIC X(7).
-       FD arc-escritura
-       RECORDING MODE IS F.
-       01 inmortal.
-           05 identi PIC 99.
-           05 nombre PIC X(6).
-           05 apellido PIC X(10).
-           05 sueldo PIC 9(9).
-           05 medalla PIC X(9).
-           05 mmr PIC 9(4).
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 estado PIC X(2).
-           88 positivo value '00' '97'.
-       01 estado2 PIC X(2).
-           88 positivo2 value '00'.
-       01 estado3 PIC X(2).
-           88 positivo3 value '00' '97'.
-       01 WS-READFIN PIC X(1) value 'N'.
-       01 WS-KEY1 PIC 99.
-       01 WS-KEY2 PIC 99.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           PERFORM 1000-COMIENZO
-           PERFORM 2000-PROCESO UNTIL WS-READFIN = 'S'
-           PERFORM 3000-FINALISIMA
-           STOP RUN.
-       1000-COMIENZO.
-           OPEN INPUT arc-lectura arc-lectura2
-                OUTPUT arc-escritura.
-           IF NOT positivo or NOT positivo2 or NOT positivo3 then
-               display 'estado: 'estado
-               display 'estado2: 'estado2
-               display 'estado2: 'estado3
-               PERFORM 3000-FINALISIMA
-           END-IF.
-           PERFORM 2025-LEER-INPUT.
-           PERFORM 2028-LEER-INPUT2.
-       2000-PROCESO.
-      *    perform 2025-LEER-INPUT.
-      *    perform 2028-LEER-INPUT2.
-      *    move nombre of heraldo to nombre of inmortal.
-      *    move apellido of heraldo to apellido of inmortal.
-      *    move sueldo of heraldo to sueldo of inmortal.
-           EVALUATE TRUE
-               WHEN WS-KEY1 = WS-KEY2
-                   display "son iguales"WS-KEY1
-                   display "son iguales"WS-KEY2
-                   move identi of heraldo to identi of inmortal
-                   move nombre of heraldo to nombre of inmortal
-                   move apellido of heraldo to apellido of inmortal
-                   move sueldo of heraldo to sueldo of inmortal
-                   move medalla of heraldo2 to medalla of inmortal
-                   move mmr of heraldo2 to mmr of inmortal
-                   PERFORM 2030-GRABAR-OUTPUT
-                   PERFORM 2025-LEER-INPUT
-                   PERFORM 2028-LEER-INPUT2
-               WHEN WS-KEY1 < WS-KEY2
-                   display "menor mata"
-                   PERFORM 2025-LEER-INPUT
-               WHEN WS-KEY1 > WS-KEY2
-                   display "oportunidad"
-                   PERFORM 2028-LEER-INPUT2
-           END-EVALUATE.
-      *    compute sueldo of heraldo =
-      *    sueldo of heraldo + (sueldo of heraldo*0.10).
-      *    move heraldo to inmortal
-      *    perform 2030-GRABAR-OUTPUT.
-
-
-       3000-FINALISIMA.
-           CLOSE arc-lectura arc-lectura2 arc-escritura.
-           DISPLAY "parrafo final".
-           STOP RUN.
-
-       2025-LEER-INPUT.
-           READ arc-lectura
-               AT END
-                   display 'termino: 'heraldo
-                   display estado
-                   move 'S' to WS-READFIN
-               NOT AT END
-                   display 'registro: 'heraldo
-                   move identi of heraldo to WS-KEY1
-
-           END-READ.
-           if not positivo then
-              display 'estado: 'estado
-              PERFORM 3000-FINALISIMA
-           END-IF.
-
-       2028-LEER-INPUT2.
-           READ arc-lectura2
-               AT END
-                   display estado3
-                   move HIGH-VALUE to WS-KEY2
-               NOT AT END
-                   display 'registro2: 'heraldo2
-                   move identi of heraldo2 to WS-KEY2
-           END-READ.
-           IF NOT positivo3 AND estado3 not = '10' then
-               display 'estado: 'estado
-               PERFORM 3000-FINALISIMA
-           END-IF.
-       2030-GRABAR-OUTPUT.
-           write inmortal.
-           if not positivo2 then
-               display estado2
-               PERFORM 3000-FINALISIMA
-           END-IF.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010*****************************************************************
+000020* Author:
+000030* Date:
+000040* Purpose:
+000050* Tectonics: cobc
+000060*
+000070* Modification History:
+000080*   2026-08-08  BMD  Unmatched heraldo/heraldo2 records are now
+000090*                    written to arc-excepciones instead of being
+000100*                    discarded on a "menor mata"/"oportunidad"
+000110*                    EVALUATE branch.
+000120*   2026-08-08  BMD  Added favorito to inmortal so it carries
+000130*                    through from heraldo2 on a match.
+000140*   2026-08-08  BMD  Added end-of-run control totals report to
+000150*                    3000-FINALISIMA (read/matched/unmatched
+000160*                    counts on both input files).
+000170*   2026-08-08  BMD  Added ascending-sequence check against the
+000180*                    previous key read in 2025-LEER-INPUT and
+000190*                    2028-LEER-INPUT2; aborts the run on a
+000200*                    descending identi instead of mismatching.
+000210*   2026-08-08  BMD  Activated the annual raise COMPUTE on the
+000220*                    match branch of 2000-PROCESO. Percentage is
+000230*                    read from ARCHIVOS_RAISE_PCT (defaults 10)
+000240*                    instead of being hardcoded.
+000250*   2026-08-08  BMD  Added checkpoint/restart: each successful
+000260*                    2030-GRABAR-OUTPUT stamps the identi just
+000270*                    written to checkpoint.txt; 1000-COMIENZO
+000280*                    repositions both inputs and reopens the
+000290*                    outputs EXTEND when a checkpoint is found.
+000300*   2026-08-09  BMD  Calls MI_PROGRAMA01 at startup and at
+000310*                    completion to stamp a job-banner line
+000320*                    (run date/time, INICIO/FIN status) to
+000330*                    runlog.txt for batch run tracking.
+000340*   2026-08-09  BMD  arc-lectura/arc-lectura2/arc-escritura now
+000350*                    assign to a WORKING-STORAGE path set from
+000360*                    ARCHIVOS_LECTURA/ARCHIVOS_LECTURA2/
+000370*                    ARCHIVOS_ESCRITURA (defaults unchanged) so
+000380*                    a dated snapshot can be run without a
+000390*                    recompile.
+000400*   2026-08-09  BMD  2025-LEER-INPUT/2028-LEER-INPUT2 now detect
+000410*                    a repeated identi against the previous key
+000420*                    read; dupes are written to arc-excepciones
+000430*                    and skipped instead of being merged twice.
+000440*   2026-08-09  BMD  Widened identi (heraldo, heraldo2, inmortal,
+000450*                    exc-identi, chkpt-identi) and the matching
+000460*                    keys (WS-KEY1/2, WS-PREV-KEY1/2,
+000470*                    WS-CHECKPOINT-ID) from PIC 99 to PIC 9(6) to
+000480*                    raise the roster ceiling above 99.
+000490*   2026-08-09  BMD  Added outer-join mode (ARCHIVOS_OUTER_JOIN
+000500*                    = 'S'): on "menor mata" the employee is
+000510*                    still written to arc-escritura with
+000520*                    medalla/mmr/favorito spaced/zeroed, in
+000530*                    addition to the existing exception record.
+000540*   2026-08-09  BMD  Added arc-lectura3 (attendance/discipline,
+000550*                    same identi key) to 2000-PROCESO as a true
+000560*                    three-way match; inmortal now also carries
+000570*                    dias-asistidos/sancion alongside sueldo and
+000580*                    medalla/mmr in the one merged pass.
+000590******************************************************************
+000600 IDENTIFICATION DIVISION.
+000610*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000620 PROGRAM-ID. YOUR-PROGRAM-NAME.
+000630 ENVIRONMENT DIVISION.
+000640*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000650 CONFIGURATION SECTION.
+000660*-----------------------
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     select arc-lectura assign to DYNAMIC WS-LECTURA-PATH
+000700     ORGANIZATION IS LINE SEQUENTIAL
+000710     FILE STATUS IS estado.
+000720     select arc-lectura2 assign to DYNAMIC WS-LECTURA2-PATH
+000730     ORGANIZATION IS LINE SEQUENTIAL
+000740     FILE STATUS IS estado3.
+000750     select arc-escritura assign to DYNAMIC WS-ESCRITURA-PATH
+000760     ORGANIZATION IS LINE SEQUENTIAL
+000770     FILE STATUS IS estado2.
+000780     select arc-excepciones assign to '../excepciones.txt'
+000790     ORGANIZATION IS LINE SEQUENTIAL
+000800     FILE STATUS IS estado4.
+000810     select arc-checkpoint assign to '../checkpoint.txt'
+000820     ORGANIZATION IS LINE SEQUENTIAL
+000830     FILE STATUS IS estado5.
+000840     select arc-excep-tmp assign to '../excepciones.tmp'
+000850     ORGANIZATION IS LINE SEQUENTIAL
+000860     FILE STATUS IS estado8.
+000870     select arc-lectura3 assign to DYNAMIC WS-LECTURA3-PATH
+000880     ORGANIZATION IS LINE SEQUENTIAL
+000890     FILE STATUS IS estado6.
+000900     select arc-reporte assign to DYNAMIC WS-REPORTE-PATH
+000910     ORGANIZATION IS LINE SEQUENTIAL
+000920     FILE STATUS IS estado7.
+000930*-----------------------
+000940 DATA DIVISION.
+000950*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000960 FILE SECTION.
+000970 FD arc-lectura
+000980 RECORDING MODE IS F.
+000990 01 heraldo.
+001000     05 identi PIC 9(6).
+001010     05 nombre PIC X(6).
+001020     05 apellido PIC X(10).
+001030     05 sueldo PIC 9(4).
+001040 FD arc-lectura2
+001050 RECORDING MODE IS F.
+001060 01 heraldo2.
+001070     05 identi PIC 9(6).
+001080     05 medalla PIC X(9).
+001090     05 mmr PIC 9(4).
+001100     05 favorito PIC X(7).
+001110 FD arc-escritura
+001120 RECORDING MODE IS F.
+001130 01 inmortal.
+001140     05 identi PIC 9(6).
+001150     05 nombre PIC X(6).
+001160     05 apellido PIC X(10).
+001170     05 sueldo PIC 9(9).
+001180     05 medalla PIC X(9).
+001190     05 mmr PIC 9(4).
+001200     05 favorito PIC X(7).
+001210     05 dias-asistidos PIC 9(3).
+001220     05 sancion PIC X(1).
+001230 FD arc-lectura3
+001240 RECORDING MODE IS F.
+001250 01 heraldo3.
+001260     05 identi PIC 9(6).
+001270     05 dias-asistidos PIC 9(3).
+001280     05 sancion PIC X(1).
+001290 FD arc-reporte
+001300 RECORDING MODE IS F.
+001310 01 REPORTE-LINE PIC X(80).
+001320 FD arc-excepciones
+001330 RECORDING MODE IS F.
+001340 01 excepcion.
+001350     05 exc-tipo PIC X(1).
+001360         88 EXC-SIN-STATS VALUE 'E'.
+001370         88 EXC-SIN-EMPLEADO VALUE 'S'.
+001380         88 EXC-DUP-LECTURA VALUE 'D'.
+001390         88 EXC-DUP-LECTURA2 VALUE 'F'.
+001400         88 EXC-DUP-LECTURA3 VALUE 'G'.
+001410         88 EXC-SIN-EMPLEADO-ASIST VALUE 'H'.
+001420     05 exc-identi PIC 9(6).
+001430     05 exc-nombre PIC X(6).
+001440     05 exc-apellido PIC X(10).
+001450     05 exc-medalla PIC X(9).
+001460     05 exc-mmr PIC 9(4).
+001470     05 exc-sueldo PIC 9(4).
+001480 FD arc-checkpoint
+001490 RECORDING MODE IS F.
+001500 01 chkpt-record.
+001510     05 chkpt-identi PIC 9(6).
+001520 FD arc-excep-tmp
+001530 RECORDING MODE IS F.
+001540 01 excepcion-tmp.
+001550     05 exct-tipo PIC X(1).
+001560     05 exct-identi PIC 9(6).
+001570     05 exct-nombre PIC X(6).
+001580     05 exct-apellido PIC X(10).
+001590     05 exct-medalla PIC X(9).
+001600     05 exct-mmr PIC 9(4).
+001610     05 exct-sueldo PIC 9(4).
+001620*-----------------------
+001630 WORKING-STORAGE SECTION.
+001640 01 estado PIC X(2).
+001650     88 positivo value '00' '97'.
+001660 01 estado2 PIC X(2).
+001670     88 positivo2 value '00'.
+001680 01 estado3 PIC X(2).
+001690     88 positivo3 value '00' '97'.
+001700 01 estado4 PIC X(2).
+001710     88 positivo4 value '00'.
+001720 01 estado5 PIC X(2).
+001730     88 positivo5 value '00'.
+001740 01 WS-CHECKPOINT-ID PIC 9(6) VALUE ZERO.
+001750 01 WS-RESUME-SW PIC X(1) VALUE 'N'.
+001760     88 WS-ES-RESUME VALUE 'S'.
+001770 01 estado6 PIC X(2).
+001780     88 positivo6 value '00' '97'.
+001790 01 estado7 PIC X(2).
+001800     88 positivo7 value '00'.
+001810 01 estado8 PIC X(2).
+001820     88 positivo8 value '00'.
+001830 01 WS-READFIN PIC X(1) value 'N'.
+001840 01 WS-EXC-READFIN PIC X(1) value 'N'.
+001850 01 WS-KEY1 PIC 9(6).
+001860 01 WS-KEY2 PIC 9(6).
+001870 01 WS-KEY3 PIC 9(6).
+001880 01 WS-PREV-KEY1 PIC 9(6) VALUE ZERO.
+001890 01 WS-PREV-KEY2 PIC 9(6) VALUE ZERO.
+001900 01 WS-PREV-KEY3 PIC 9(6) VALUE ZERO.
+001910 01 WS-PRIMERA-1 PIC X(1) VALUE 'S'.
+001920     88 ES-PRIMERA-LECTURA-1 VALUE 'S'.
+001930 01 WS-PRIMERA-2 PIC X(1) VALUE 'S'.
+001940     88 ES-PRIMERA-LECTURA-2 VALUE 'S'.
+001950 01 WS-PRIMERA-3 PIC X(1) VALUE 'S'.
+001960     88 ES-PRIMERA-LECTURA-3 VALUE 'S'.
+001970 01 WS-CONTADORES.
+001980     05 WS-CNT-LEIDOS1   PIC 9(6) COMP VALUE ZERO.
+001990     05 WS-CNT-LEIDOS2   PIC 9(6) COMP VALUE ZERO.
+002000     05 WS-CNT-MATCH     PIC 9(6) COMP VALUE ZERO.
+002010     05 WS-CNT-SIN-STATS PIC 9(6) COMP VALUE ZERO.
+002020     05 WS-CNT-SIN-EMPL  PIC 9(6) COMP VALUE ZERO.
+002030     05 WS-CNT-DUP1      PIC 9(6) COMP VALUE ZERO.
+002040     05 WS-CNT-DUP2      PIC 9(6) COMP VALUE ZERO.
+002050     05 WS-CNT-LEIDOS3   PIC 9(6) COMP VALUE ZERO.
+002060     05 WS-CNT-DUP3      PIC 9(6) COMP VALUE ZERO.
+002070     05 WS-CNT-SIN-ASIST PIC 9(6) COMP VALUE ZERO.
+002080     05 WS-CNT-SOLO-ASIST PIC 9(6) COMP VALUE ZERO.
+002090     05 WS-CNT-REPORTE PIC 9(6) COMP VALUE ZERO.
+002100 01 WS-RAISE-PCT-ENV PIC X(5).
+002110 01 WS-RAISE-PCT PIC 9(3) VALUE 10.
+002120 01 WS-JOB-NAME PIC X(20) VALUE 'ARCHIVOS'.
+002130 01 WS-JOB-ESTADO PIC X(10) VALUE 'ERROR'.
+002140 01 WS-JOB-INICIO PIC X(10) VALUE 'INICIO'.
+002150 01 WS-LECTURA-PATH PIC X(100).
+002160 01 WS-LECTURA2-PATH PIC X(100).
+002170 01 WS-ESCRITURA-PATH PIC X(100).
+002180 01 WS-LECTURA3-PATH PIC X(100).
+002190 01 WS-REPORTE-PATH PIC X(100).
+002200 01 WS-OUTER-JOIN-ENV PIC X(1).
+002210 01 WS-OUTER-JOIN-SW PIC X(1) VALUE 'N'.
+002220     88 OUTER-JOIN-ON VALUE 'S'.
+002230 01 WS-CNT-OUTER PIC 9(6) COMP VALUE ZERO.
+002240 01 WS-NUM-PAGINA PIC 9(3) COMP VALUE ZERO.
+002250 01 WS-LINEAS-PAGINA PIC 9(2) COMP VALUE ZERO.
+002260 01 WS-MAX-LINEAS PIC 9(2) VALUE 20.
+002270 01 WS-ENC1 PIC X(80) VALUE
+002280    "REPORTE DE NOMINA - ARCHIVOS.CBL".
+002290 01 WS-ENC2 PIC X(80) VALUE "IDENTI NOMBRE APELLIDO   SUELDO
+002300-   "  MEDALLA   MMR FAVORITO DIA S".
+002310 01 WS-ENC3 PIC X(80) VALUE ALL "-".
+002320 01 WS-LINEA-PAGINA.
+002330     05 FILLER PIC X(10) VALUE "PAGINA: ".
+002340     05 LP-PAGINA PIC ZZ9.
+002350     05 FILLER PIC X(67) VALUE SPACES.
+002360 01 WS-LINEA-DETALLE.
+002370     05 LD-IDENTI PIC Z(5)9.
+002380     05 FILLER PIC X(1) VALUE SPACE.
+002390     05 LD-NOMBRE PIC X(6).
+002400     05 FILLER PIC X(1) VALUE SPACE.
+002410     05 LD-APELLIDO PIC X(10).
+002420     05 FILLER PIC X(1) VALUE SPACE.
+002430     05 LD-SUELDO PIC Z(7)9.
+002440     05 FILLER PIC X(1) VALUE SPACE.
+002450     05 LD-MEDALLA PIC X(9).
+002460     05 FILLER PIC X(1) VALUE SPACE.
+002470     05 LD-MMR PIC Z(3)9.
+002480     05 FILLER PIC X(1) VALUE SPACE.
+002490     05 LD-FAVORITO PIC X(7).
+002500     05 FILLER PIC X(1) VALUE SPACE.
+002510     05 LD-DIAS PIC ZZ9.
+002520     05 FILLER PIC X(1) VALUE SPACE.
+002530     05 LD-SANCION PIC X(1).
+002540     05 FILLER PIC X(10) VALUE SPACES.
+002550 01 WS-LINEA-PIE.
+002560     05 FILLER PIC X(21) VALUE "TOTAL DE REGISTROS: ".
+002570     05 LP-TOTAL PIC Z(5)9.
+002580     05 FILLER PIC X(53) VALUE SPACES.
+002590 01 WS-CONCILIACION.
+002600     05 WS-SUELDO-BASE-TOTAL PIC 9(11) COMP VALUE ZERO.
+002610     05 WS-SUELDO-OUT-TOTAL  PIC 9(11) COMP VALUE ZERO.
+002620     05 WS-SUELDO-ESPERADO   PIC 9(11) COMP VALUE ZERO.
+002630     05 WS-SUELDO-DIFF       PIC S9(11) COMP VALUE ZERO.
+002640     05 WS-SUELDO-DIFF-ABS   PIC 9(11) COMP VALUE ZERO.
+002650     05 WS-SUELDO-EXC-TOTAL  PIC 9(11) COMP VALUE ZERO.
+002660     05 WS-MMR-BASE-TOTAL    PIC 9(9) COMP VALUE ZERO.
+002670     05 WS-MMR-OUT-TOTAL     PIC 9(9) COMP VALUE ZERO.
+002680     05 WS-MMR-ESPERADO      PIC 9(9) COMP VALUE ZERO.
+002690     05 WS-MMR-EXC-TOTAL     PIC 9(9) COMP VALUE ZERO.
+002700     05 WS-MMR-DIFF          PIC S9(9) COMP VALUE ZERO.
+002710     05 WS-MMR-DIFF-ABS      PIC 9(9) COMP VALUE ZERO.
+002720     05 WS-TOLERANCIA        PIC 9(9) COMP VALUE ZERO.
+002730*-----------------------
+002740 PROCEDURE DIVISION.
+002750*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002760 MAIN-PROCEDURE.
+002770**
+002780* The main procedure of the program
+002790**
+002800     PERFORM 1000-COMIENZO
+002810     PERFORM 2000-PROCESO UNTIL WS-READFIN = 'S'
+002820     MOVE 'FIN OK' TO WS-JOB-ESTADO
+002830     PERFORM 3000-FINALISIMA
+002840     STOP RUN.
+002850 1000-COMIENZO.
+002860     CALL 'MI_PROGRAMA01' USING WS-JOB-NAME WS-JOB-INICIO.
+002870     ACCEPT WS-LECTURA-PATH FROM ENVIRONMENT "ARCHIVOS_LECTURA".
+002880     IF WS-LECTURA-PATH = SPACES THEN
+002890        MOVE '../lectura.txt' TO WS-LECTURA-PATH
+002900     END-IF.
+002910     ACCEPT WS-LECTURA2-PATH FROM ENVIRONMENT "ARCHIVOS_LECTURA2".
+002920     IF WS-LECTURA2-PATH = SPACES THEN
+002930        MOVE '../lectura2.txt' TO WS-LECTURA2-PATH
+002940     END-IF.
+002950     ACCEPT WS-ESCRITURA-PATH FROM ENVIRONMENT
+002960        "ARCHIVOS_ESCRITURA".
+002970     IF WS-ESCRITURA-PATH = SPACES THEN
+002980        MOVE '../escritura.txt' TO WS-ESCRITURA-PATH
+002990     END-IF.
+003000     ACCEPT WS-OUTER-JOIN-ENV FROM ENVIRONMENT
+003010        "ARCHIVOS_OUTER_JOIN".
+003020     IF WS-OUTER-JOIN-ENV = 'S' OR WS-OUTER-JOIN-ENV = 's' THEN
+003030        MOVE 'S' TO WS-OUTER-JOIN-SW
+003040     END-IF.
+003050     ACCEPT WS-LECTURA3-PATH FROM ENVIRONMENT "ARCHIVOS_LECTURA3".
+003060     IF WS-LECTURA3-PATH = SPACES THEN
+003070        MOVE '../lectura3.txt' TO WS-LECTURA3-PATH
+003080     END-IF.
+003090     ACCEPT WS-REPORTE-PATH FROM ENVIRONMENT "ARCHIVOS_REPORTE".
+003100     IF WS-REPORTE-PATH = SPACES THEN
+003110        MOVE '../reporte.txt' TO WS-REPORTE-PATH
+003120     END-IF.
+003130     ACCEPT WS-RAISE-PCT-ENV FROM ENVIRONMENT
+003140        "ARCHIVOS_RAISE_PCT".
+003150     MOVE 10 TO WS-RAISE-PCT.
+003160     IF WS-RAISE-PCT-ENV NOT = SPACES THEN
+003170        COMPUTE WS-RAISE-PCT = FUNCTION NUMVAL(WS-RAISE-PCT-ENV)
+003180        ON SIZE ERROR
+003190           MOVE 10 TO WS-RAISE-PCT
+003200        END-COMPUTE
+003210     END-IF.
+003220     PERFORM 1005-LEER-CHECKPOINT.
+003230     IF WS-CHECKPOINT-ID > 0 THEN
+003240        MOVE 'S' TO WS-RESUME-SW
+003250        PERFORM 1030-RECORTAR-EXCEPCIONES
+003260        OPEN INPUT arc-lectura arc-lectura2 arc-lectura3
+003270             EXTEND arc-escritura arc-excepciones arc-reporte
+003280     ELSE
+003290        OPEN INPUT arc-lectura arc-lectura2 arc-lectura3
+003300             OUTPUT arc-escritura arc-excepciones arc-reporte
+003310     END-IF.
+003320     IF NOT positivo or NOT positivo2 or NOT positivo3
+003330        or NOT positivo4 or NOT positivo6 or NOT positivo7 then
+003340         display 'estado: 'estado
+003350         display 'estado2: 'estado2
+003360         display 'estado2: 'estado3
+003370         display 'estado4: 'estado4
+003380         display 'estado6: 'estado6
+003390         display 'estado7: 'estado7
+003400         PERFORM 3000-FINALISIMA
+003410     END-IF.
+003420     PERFORM 2025-LEER-INPUT.
+003430     PERFORM 2028-LEER-INPUT2.
+003440     PERFORM 2029-LEER-INPUT3.
+003450     IF WS-ES-RESUME THEN
+003460        DISPLAY "REINICIO DESDE CHECKPOINT IDENTI: "
+003470           WS-CHECKPOINT-ID
+003480        PERFORM 1025-REPOSICIONAR-1
+003490        PERFORM 1028-REPOSICIONAR-2
+003500        PERFORM 1029-REPOSICIONAR-3
+003510     END-IF.
+
+003520 1005-LEER-CHECKPOINT.
+003530     MOVE ZERO TO WS-CHECKPOINT-ID.
+003540     OPEN INPUT arc-checkpoint.
+003550     IF positivo5 THEN
+003560        READ arc-checkpoint
+003570           AT END
+003580              MOVE ZERO TO WS-CHECKPOINT-ID
+003590           NOT AT END
+003600              MOVE chkpt-identi TO WS-CHECKPOINT-ID
+003610        END-READ
+003620        CLOSE arc-checkpoint
+003630     END-IF.
+
+003640 1030-RECORTAR-EXCEPCIONES.
+003650     OPEN INPUT arc-excepciones.
+003660     IF positivo4 THEN
+003670        OPEN OUTPUT arc-excep-tmp
+003680        IF NOT positivo8 THEN
+003690           display 'estado8: 'estado8
+003700           PERFORM 3000-FINALISIMA
+003710        END-IF
+003720        MOVE 'N' TO WS-EXC-READFIN
+003730        PERFORM 1031-COPIAR-EXCEPCION-VALIDA
+003740           UNTIL WS-EXC-READFIN = 'S'
+003750        CLOSE arc-excepciones arc-excep-tmp
+003760        OPEN INPUT arc-excep-tmp
+003770        IF NOT positivo8 THEN
+003780           display 'estado8: 'estado8
+003790           PERFORM 3000-FINALISIMA
+003800        END-IF
+003810        OPEN OUTPUT arc-excepciones
+003820        IF NOT positivo4 THEN
+003830           display 'estado4: 'estado4
+003840           PERFORM 3000-FINALISIMA
+003850        END-IF
+003860        MOVE 'N' TO WS-EXC-READFIN
+003870        PERFORM 1032-COPIAR-EXCEPCION-DE-VUELTA
+003880           UNTIL WS-EXC-READFIN = 'S'
+003890        CLOSE arc-excep-tmp arc-excepciones
+003900     ELSE
+003910        CLOSE arc-excepciones
+003920     END-IF.
+
+003930 1031-COPIAR-EXCEPCION-VALIDA.
+003940     READ arc-excepciones
+003950         AT END
+003960             MOVE 'S' TO WS-EXC-READFIN
+003970         NOT AT END
+003980             IF exc-identi <= WS-CHECKPOINT-ID THEN
+003990                MOVE exc-tipo TO exct-tipo
+004000                MOVE exc-identi TO exct-identi
+004010                MOVE exc-nombre TO exct-nombre
+004020                MOVE exc-apellido TO exct-apellido
+004030                MOVE exc-medalla TO exct-medalla
+004040                MOVE exc-mmr TO exct-mmr
+004050                MOVE exc-sueldo TO exct-sueldo
+004060                WRITE excepcion-tmp
+004070                IF NOT positivo8 THEN
+004080                   display 'estado8: 'estado8
+004090                   PERFORM 3000-FINALISIMA
+004100                END-IF
+004110             END-IF
+004120     END-READ.
+
+004130 1032-COPIAR-EXCEPCION-DE-VUELTA.
+004140     READ arc-excep-tmp
+004150         AT END
+004160             MOVE 'S' TO WS-EXC-READFIN
+004170         NOT AT END
+004180             MOVE exct-tipo TO exc-tipo
+004190             MOVE exct-identi TO exc-identi
+004200             MOVE exct-nombre TO exc-nombre
+004210             MOVE exct-apellido TO exc-apellido
+004220             MOVE exct-medalla TO exc-medalla
+004230             MOVE exct-mmr TO exc-mmr
+004240             MOVE exct-sueldo TO exc-sueldo
+004250             WRITE excepcion
+004260             IF NOT positivo4 THEN
+004270                display 'estado4: 'estado4
+004280                PERFORM 3000-FINALISIMA
+004290             END-IF
+004300     END-READ.
+
+004310 1025-REPOSICIONAR-1.
+004320     PERFORM 2025-LEER-INPUT
+004330        UNTIL WS-KEY1 > WS-CHECKPOINT-ID OR WS-READFIN = 'S'.
+
+004340 1028-REPOSICIONAR-2.
+004350     PERFORM 2028-LEER-INPUT2
+004360        UNTIL WS-KEY2 > WS-CHECKPOINT-ID.
+
+004370 1029-REPOSICIONAR-3.
+004380     PERFORM 2029-LEER-INPUT3
+004390        UNTIL WS-KEY3 > WS-CHECKPOINT-ID.
+004400 2000-PROCESO.
+004410*    perform 2025-LEER-INPUT.
+004420*    perform 2028-LEER-INPUT2.
+004430*    move nombre of heraldo to nombre of inmortal.
+004440*    move apellido of heraldo to apellido of inmortal.
+004450*    move sueldo of heraldo to sueldo of inmortal.
+004460     EVALUATE TRUE
+004470         WHEN WS-KEY1 = WS-KEY2 AND WS-KEY1 = WS-KEY3
+004480             display "son iguales"WS-KEY1
+004490             move identi of heraldo to identi of inmortal
+004500             move nombre of heraldo to nombre of inmortal
+004510             move apellido of heraldo to apellido of inmortal
+004520             compute sueldo of inmortal =
+004530                sueldo of heraldo +
+004540                (sueldo of heraldo * WS-RAISE-PCT / 100)
+004550             move medalla of heraldo2 to medalla of inmortal
+004560             move mmr of heraldo2 to mmr of inmortal
+004570             move favorito of heraldo2 to favorito of inmortal
+004580             move dias-asistidos of heraldo3 to
+004590                dias-asistidos of inmortal
+004600             move sancion of heraldo3 to sancion of inmortal
+004610             PERFORM 2030-GRABAR-OUTPUT
+004620             add 1 to WS-CNT-MATCH
+004630             PERFORM 2025-LEER-INPUT
+004640             PERFORM 2028-LEER-INPUT2
+004650             PERFORM 2029-LEER-INPUT3
+004660         WHEN WS-KEY1 = WS-KEY2 AND WS-KEY1 < WS-KEY3
+004670             display "iguales sin asistencia"WS-KEY1
+004680             add 1 to WS-CNT-SIN-ASIST
+004690             move identi of heraldo to identi of inmortal
+004700             move nombre of heraldo to nombre of inmortal
+004710             move apellido of heraldo to apellido of inmortal
+004720             compute sueldo of inmortal =
+004730                sueldo of heraldo +
+004740                (sueldo of heraldo * WS-RAISE-PCT / 100)
+004750             move medalla of heraldo2 to medalla of inmortal
+004760             move mmr of heraldo2 to mmr of inmortal
+004770             move favorito of heraldo2 to favorito of inmortal
+004780             move zero to dias-asistidos of inmortal
+004790             move spaces to sancion of inmortal
+004800             PERFORM 2030-GRABAR-OUTPUT
+004810             add 1 to WS-CNT-MATCH
+004820             PERFORM 2025-LEER-INPUT
+004830             PERFORM 2028-LEER-INPUT2
+004840         WHEN WS-KEY1 = WS-KEY3 AND WS-KEY1 < WS-KEY2
+004850             display "empleado con asistencia, sin stats"WS-KEY1
+004860             add 1 to WS-CNT-SIN-STATS
+004870             move 'E' to exc-tipo
+004880             move identi of heraldo to exc-identi
+004890             move nombre of heraldo to exc-nombre
+004900             move apellido of heraldo to exc-apellido
+004910             move spaces to exc-medalla
+004920             move zero to exc-mmr
+004930             move sueldo of heraldo to exc-sueldo
+004940             PERFORM 2040-GRABAR-EXCEPCION
+004950             IF OUTER-JOIN-ON THEN
+004960                PERFORM 2046-GRABAR-OUTER-CON-ASISTENCIA
+004970             END-IF
+004980             PERFORM 2025-LEER-INPUT
+004990             PERFORM 2029-LEER-INPUT3
+005000         WHEN WS-KEY2 = WS-KEY3 AND WS-KEY2 < WS-KEY1
+005010             display "stats con asistencia, sin empleado"WS-KEY2
+005020             add 1 to WS-CNT-SIN-EMPL
+005030             move 'S' to exc-tipo
+005040             move identi of heraldo2 to exc-identi
+005050             move spaces to exc-nombre
+005060             move spaces to exc-apellido
+005070             move medalla of heraldo2 to exc-medalla
+005080             move mmr of heraldo2 to exc-mmr
+005090             move zero to exc-sueldo
+005100             PERFORM 2040-GRABAR-EXCEPCION
+005110             add 1 to WS-CNT-SOLO-ASIST
+005120             move 'H' to exc-tipo
+005130             move identi of heraldo3 to exc-identi
+005140             move spaces to exc-nombre
+005150             move spaces to exc-apellido
+005160             move spaces to exc-medalla
+005170             move zero to exc-mmr
+005180             move zero to exc-sueldo
+005190             PERFORM 2040-GRABAR-EXCEPCION
+005200             PERFORM 2028-LEER-INPUT2
+005210             PERFORM 2029-LEER-INPUT3
+005220         WHEN WS-KEY1 < WS-KEY2 AND WS-KEY1 < WS-KEY3
+005230             display "menor mata"
+005240             add 1 to WS-CNT-SIN-STATS
+005250             move 'E' to exc-tipo
+005260             move identi of heraldo to exc-identi
+005270             move nombre of heraldo to exc-nombre
+005280             move apellido of heraldo to exc-apellido
+005290             move spaces to exc-medalla
+005300             move zero to exc-mmr
+005310             move sueldo of heraldo to exc-sueldo
+005320             PERFORM 2040-GRABAR-EXCEPCION
+005330             IF OUTER-JOIN-ON THEN
+005340                PERFORM 2045-GRABAR-OUTER-EMPLEADO
+005350             END-IF
+005360             PERFORM 2025-LEER-INPUT
+005370         WHEN WS-KEY2 < WS-KEY1 AND WS-KEY2 < WS-KEY3
+005380             display "oportunidad"
+005390             add 1 to WS-CNT-SIN-EMPL
+005400             move 'S' to exc-tipo
+005410             move identi of heraldo2 to exc-identi
+005420             move spaces to exc-nombre
+005430             move spaces to exc-apellido
+005440             move medalla of heraldo2 to exc-medalla
+005450             move mmr of heraldo2 to exc-mmr
+005460             move zero to exc-sueldo
+005470             PERFORM 2040-GRABAR-EXCEPCION
+005480             PERFORM 2028-LEER-INPUT2
+005490         WHEN WS-KEY3 < WS-KEY1 AND WS-KEY3 < WS-KEY2
+005500             display "asistencia sin empleado ni stats"WS-KEY3
+005510             add 1 to WS-CNT-SOLO-ASIST
+005520             move 'H' to exc-tipo
+005530             move identi of heraldo3 to exc-identi
+005540             move spaces to exc-nombre
+005550             move spaces to exc-apellido
+005560             move spaces to exc-medalla
+005570             move zero to exc-mmr
+005580             move zero to exc-sueldo
+005590             PERFORM 2040-GRABAR-EXCEPCION
+005600             PERFORM 2029-LEER-INPUT3
+005610     END-EVALUATE.
+
+
+005620 3000-FINALISIMA.
+005630     IF WS-NUM-PAGINA > ZERO THEN
+005640        move WS-CNT-REPORTE to LP-TOTAL
+005650        WRITE REPORTE-LINE FROM WS-LINEA-PIE
+005660     END-IF.
+005670     PERFORM 3015-CONCILIAR-TOTALES.
+005680     PERFORM 3010-REPORTE-TOTALES.
+005690     IF WS-JOB-ESTADO = 'FIN OK' THEN
+005700        PERFORM 3020-LIMPIAR-CHECKPOINT
+005710     END-IF.
+005720     CALL 'MI_PROGRAMA01' USING WS-JOB-NAME WS-JOB-ESTADO.
+005730     CLOSE arc-lectura arc-lectura2 arc-lectura3 arc-escritura
+005740           arc-excepciones arc-reporte.
+005750     DISPLAY "parrafo final".
+005760     STOP RUN.
+
+005770 3020-LIMPIAR-CHECKPOINT.
+005780*
+005790* A clean finish means every record through the end of the
+005800* inputs has been merged, so the next ordinary run must start
+005810* over from the top instead of fast-forwarding again. Reopening
+005820* checkpoint.txt OUTPUT (with nothing written) truncates it back
+005830* to empty, the same way an absent checkpoint reads as zero in
+005840* 1005-LEER-CHECKPOINT.
+005850*
+005860     OPEN OUTPUT arc-checkpoint.
+005870     CLOSE arc-checkpoint.
+
+005880 3015-CONCILIAR-TOTALES.
+005890     COMPUTE WS-SUELDO-ESPERADO =
+005900        (WS-SUELDO-BASE-TOTAL - WS-SUELDO-EXC-TOTAL) +
+005910        ((WS-SUELDO-BASE-TOTAL - WS-SUELDO-EXC-TOTAL)
+005920           * WS-RAISE-PCT / 100).
+005930     COMPUTE WS-SUELDO-DIFF =
+005940        WS-SUELDO-OUT-TOTAL - WS-SUELDO-ESPERADO.
+005950     COMPUTE WS-MMR-ESPERADO =
+005960        WS-MMR-BASE-TOTAL - WS-MMR-EXC-TOTAL.
+005970     COMPUTE WS-MMR-DIFF =
+005980        WS-MMR-OUT-TOTAL - WS-MMR-ESPERADO.
+005990     MOVE WS-CNT-REPORTE TO WS-TOLERANCIA.
+006000     IF WS-SUELDO-DIFF < ZERO THEN
+006010        COMPUTE WS-SUELDO-DIFF-ABS = ZERO - WS-SUELDO-DIFF
+006020     ELSE
+006030        MOVE WS-SUELDO-DIFF TO WS-SUELDO-DIFF-ABS
+006040     END-IF.
+006050     IF WS-MMR-DIFF < ZERO THEN
+006060        COMPUTE WS-MMR-DIFF-ABS = ZERO - WS-MMR-DIFF
+006070     ELSE
+006080        MOVE WS-MMR-DIFF TO WS-MMR-DIFF-ABS
+006090     END-IF.
+
+006100 3010-REPORTE-TOTALES.
+006110     DISPLAY "-----------------------------------------".
+006120     DISPLAY "  RESUMEN DE CONTROL - ARCHIVOS.CBL".
+006130     DISPLAY "-----------------------------------------".
+006140     DISPLAY "  LEIDOS  LECTURA  : " WS-CNT-LEIDOS1.
+006150     DISPLAY "  LEIDOS  LECTURA2 : " WS-CNT-LEIDOS2.
+006160     DISPLAY "  EMPAREJADOS      : " WS-CNT-MATCH.
+006170     DISPLAY "  SIN STATS        : " WS-CNT-SIN-STATS.
+006180     DISPLAY "  SIN EMPLEADO     : " WS-CNT-SIN-EMPL.
+006190     DISPLAY "  DUPLICADOS LECT1 : " WS-CNT-DUP1.
+006200     DISPLAY "  DUPLICADOS LECT2 : " WS-CNT-DUP2.
+006210     DISPLAY "  OUTER JOIN       : " WS-CNT-OUTER.
+006220     DISPLAY "  LEIDOS  LECTURA3 : " WS-CNT-LEIDOS3.
+006230     DISPLAY "  DUPLICADOS LECT3 : " WS-CNT-DUP3.
+006240     DISPLAY "  SIN ASISTENCIA   : " WS-CNT-SIN-ASIST.
+006250     DISPLAY "  ASIST SIN EMPL   : " WS-CNT-SOLO-ASIST.
+006260     DISPLAY "  LINEAS REPORTE   : " WS-CNT-REPORTE.
+006270     DISPLAY "-----------------------------------------".
+006280     DISPLAY "  SUELDO BASE (IN) : " WS-SUELDO-BASE-TOTAL.
+006290     DISPLAY "  SUELDO EXCLUIDO  : " WS-SUELDO-EXC-TOTAL.
+006300     DISPLAY "  SUELDO ESPERADO  : " WS-SUELDO-ESPERADO.
+006310     DISPLAY "  SUELDO GRABADO   : " WS-SUELDO-OUT-TOTAL.
+006320     DISPLAY "  MMR   BASE (IN)  : " WS-MMR-BASE-TOTAL.
+006330     DISPLAY "  MMR   EXCLUIDO   : " WS-MMR-EXC-TOTAL.
+006340     DISPLAY "  MMR   ESPERADO   : " WS-MMR-ESPERADO.
+006350     DISPLAY "  MMR   GRABADO    : " WS-MMR-OUT-TOTAL.
+006360     IF WS-SUELDO-DIFF-ABS <= WS-TOLERANCIA AND
+006370        WS-MMR-DIFF-ABS <= WS-TOLERANCIA THEN
+006380        DISPLAY "  CONCILIACION     : OK"
+006390     ELSE
+006400        DISPLAY "  CONCILIACION     : DESCUADRE"
+006410        DISPLAY "  DIFERENCIA SUELDO: " WS-SUELDO-DIFF
+006420        DISPLAY "  DIFERENCIA MMR   : " WS-MMR-DIFF
+006430     END-IF.
+006440     DISPLAY "-----------------------------------------".
+
+006450 2025-LEER-INPUT.
+006460     READ arc-lectura
+006470         AT END
+006480             display 'termino: 'heraldo
+006490             display estado
+006500             move 'S' to WS-READFIN
+006510         NOT AT END
+006520             display 'registro: 'heraldo
+006530             add 1 to WS-CNT-LEIDOS1
+006540             move identi of heraldo to WS-KEY1
+006550             IF WS-KEY1 > WS-CHECKPOINT-ID THEN
+006560                add sueldo of heraldo to WS-SUELDO-BASE-TOTAL
+006570             END-IF
+006580             IF ES-PRIMERA-LECTURA-1 THEN
+006590                MOVE 'N' TO WS-PRIMERA-1
+006600                move WS-KEY1 to WS-PREV-KEY1
+006610             ELSE
+006620                IF WS-KEY1 < WS-PREV-KEY1 THEN
+006630                   display "LECTURA FUERA DE SECUENCIA: " WS-KEY1
+006640                   PERFORM 3000-FINALISIMA
+006650                END-IF
+006660                IF WS-KEY1 = WS-PREV-KEY1 THEN
+006670                   display "LECTURA DUPLICADA: " WS-KEY1
+006680                   IF WS-KEY1 > WS-CHECKPOINT-ID THEN
+006690                      add 1 to WS-CNT-DUP1
+006700                      move 'D' to exc-tipo
+006710                      move identi of heraldo to exc-identi
+006720                      move nombre of heraldo to exc-nombre
+006730                      move apellido of heraldo to exc-apellido
+006740                      move spaces to exc-medalla
+006750                      move zero to exc-mmr
+006760                      move sueldo of heraldo to exc-sueldo
+006770                      PERFORM 2040-GRABAR-EXCEPCION
+006780                   END-IF
+006790                   PERFORM 2025-LEER-INPUT
+006800                ELSE
+006810                   move WS-KEY1 to WS-PREV-KEY1
+006820                END-IF
+006830             END-IF
+
+006840     END-READ.
+006850     if not positivo and estado not = '10' then
+006860        display 'estado: 'estado
+006870        PERFORM 3000-FINALISIMA
+006880     END-IF.
+
+006890 2028-LEER-INPUT2.
+006900     READ arc-lectura2
+006910         AT END
+006920             display estado3
+006930             move HIGH-VALUE to WS-KEY2
+006940         NOT AT END
+006950             display 'registro2: 'heraldo2
+006960             add 1 to WS-CNT-LEIDOS2
+006970             move identi of heraldo2 to WS-KEY2
+006980             IF WS-KEY2 > WS-CHECKPOINT-ID THEN
+006990                add mmr of heraldo2 to WS-MMR-BASE-TOTAL
+007000             END-IF
+007010             IF ES-PRIMERA-LECTURA-2 THEN
+007020                MOVE 'N' TO WS-PRIMERA-2
+007030                move WS-KEY2 to WS-PREV-KEY2
+007040             ELSE
+007050                if WS-KEY2 < WS-PREV-KEY2 then
+007060                   display "LECTURA2 FUERA DE SECUENCIA: " WS-KEY2
+007070                   PERFORM 3000-FINALISIMA
+007080                END-IF
+007090                IF WS-KEY2 = WS-PREV-KEY2 THEN
+007100                   display "LECTURA2 DUPLICADA: " WS-KEY2
+007110                   IF WS-KEY2 > WS-CHECKPOINT-ID THEN
+007120                      add 1 to WS-CNT-DUP2
+007130                      move 'F' to exc-tipo
+007140                      move identi of heraldo2 to exc-identi
+007150                      move spaces to exc-nombre
+007160                      move spaces to exc-apellido
+007170                      move medalla of heraldo2 to exc-medalla
+007180                      move mmr of heraldo2 to exc-mmr
+007190                      move zero to exc-sueldo
+007200                      PERFORM 2040-GRABAR-EXCEPCION
+007210                   END-IF
+007220                   PERFORM 2028-LEER-INPUT2
+007230                ELSE
+007240                   move WS-KEY2 to WS-PREV-KEY2
+007250                END-IF
+007260             END-IF
+007270     END-READ.
+007280     IF NOT positivo3 AND estado3 not = '10' then
+007290         display 'estado: 'estado
+007300         PERFORM 3000-FINALISIMA
+007310     END-IF.
+
+007320 2029-LEER-INPUT3.
+007330     READ arc-lectura3
+007340         AT END
+007350             display estado6
+007360             move HIGH-VALUE to WS-KEY3
+007370         NOT AT END
+007380             display 'registro3: 'heraldo3
+007390             add 1 to WS-CNT-LEIDOS3
+007400             move identi of heraldo3 to WS-KEY3
+007410             IF ES-PRIMERA-LECTURA-3 THEN
+007420                MOVE 'N' TO WS-PRIMERA-3
+007430                move WS-KEY3 to WS-PREV-KEY3
+007440             ELSE
+007450                if WS-KEY3 < WS-PREV-KEY3 then
+007460                   display "LECTURA3 FUERA DE SECUENCIA: " WS-KEY3
+007470                   PERFORM 3000-FINALISIMA
+007480                END-IF
+007490                IF WS-KEY3 = WS-PREV-KEY3 THEN
+007500                   display "LECTURA3 DUPLICADA: " WS-KEY3
+007510                   IF WS-KEY3 > WS-CHECKPOINT-ID THEN
+007520                      add 1 to WS-CNT-DUP3
+007530                      move 'G' to exc-tipo
+007540                      move identi of heraldo3 to exc-identi
+007550                      move spaces to exc-nombre
+007560                      move spaces to exc-apellido
+007570                      move spaces to exc-medalla
+007580                      move zero to exc-mmr
+007590                      move zero to exc-sueldo
+007600                      PERFORM 2040-GRABAR-EXCEPCION
+007610                   END-IF
+007620                   PERFORM 2029-LEER-INPUT3
+007630                ELSE
+007640                   move WS-KEY3 to WS-PREV-KEY3
+007650                END-IF
+007660             END-IF
+007670     END-READ.
+007680     IF NOT positivo6 AND estado6 not = '10' then
+007690         display 'estado6: 'estado6
+007700         PERFORM 3000-FINALISIMA
+007710     END-IF.
+007720 2030-GRABAR-OUTPUT.
+007730     write inmortal.
+007740     if not positivo2 then
+007750         display estado2
+007760         PERFORM 3000-FINALISIMA
+007770     END-IF.
+007780     PERFORM 2035-GRABAR-CHECKPOINT.
+007790     PERFORM 2032-ESCRIBIR-DETALLE-REPORTE.
+007800     add sueldo of inmortal to WS-SUELDO-OUT-TOTAL.
+007810     add mmr of inmortal to WS-MMR-OUT-TOTAL.
+
+007820 2035-GRABAR-CHECKPOINT.
+007830     move identi of inmortal to WS-CHECKPOINT-ID.
+007840     move identi of inmortal to chkpt-identi.
+007850     OPEN OUTPUT arc-checkpoint.
+007860     write chkpt-record.
+007870     if not positivo5 then
+007880         display estado5
+007890         PERFORM 3000-FINALISIMA
+007900     END-IF.
+007910     CLOSE arc-checkpoint.
+
+007920 2031-ESCRIBIR-ENCABEZADO.
+007930     IF WS-NUM-PAGINA = ZERO THEN
+007940        WRITE REPORTE-LINE FROM WS-ENC1
+007950     ELSE
+007960        WRITE REPORTE-LINE FROM WS-ENC1 AFTER ADVANCING PAGE
+007970     END-IF.
+007980     add 1 to WS-NUM-PAGINA.
+007990     move WS-NUM-PAGINA to LP-PAGINA.
+008000     WRITE REPORTE-LINE FROM WS-LINEA-PAGINA.
+008010     WRITE REPORTE-LINE FROM WS-ENC2.
+008020     WRITE REPORTE-LINE FROM WS-ENC3.
+008030     move ZERO to WS-LINEAS-PAGINA.
+
+008040 2032-ESCRIBIR-DETALLE-REPORTE.
+008050     IF WS-NUM-PAGINA = ZERO OR
+008060        WS-LINEAS-PAGINA >= WS-MAX-LINEAS THEN
+008070        PERFORM 2031-ESCRIBIR-ENCABEZADO
+008080     END-IF.
+008090     move identi of inmortal to LD-IDENTI.
+008100     move nombre of inmortal to LD-NOMBRE.
+008110     move apellido of inmortal to LD-APELLIDO.
+008120     move sueldo of inmortal to LD-SUELDO.
+008130     move medalla of inmortal to LD-MEDALLA.
+008140     move mmr of inmortal to LD-MMR.
+008150     move favorito of inmortal to LD-FAVORITO.
+008160     move dias-asistidos of inmortal to LD-DIAS.
+008170     move sancion of inmortal to LD-SANCION.
+008180     WRITE REPORTE-LINE FROM WS-LINEA-DETALLE.
+008190     add 1 to WS-LINEAS-PAGINA.
+008200     add 1 to WS-CNT-REPORTE.
+008210     if not positivo7 then
+008220        display 'estado7: 'estado7
+008230        PERFORM 3000-FINALISIMA
+008240     END-IF.
+
+008250 2040-GRABAR-EXCEPCION.
+008260     write excepcion.
+008270     if not positivo4 then
+008280         display estado4
+008290         PERFORM 3000-FINALISIMA
+008300     END-IF.
+008310     IF exc-identi > WS-CHECKPOINT-ID THEN
+008320        add exc-sueldo to WS-SUELDO-EXC-TOTAL
+008330        add exc-mmr to WS-MMR-EXC-TOTAL
+008340     END-IF.
+008350 2045-GRABAR-OUTER-EMPLEADO.
+008360     move identi of heraldo to identi of inmortal.
+008370     move nombre of heraldo to nombre of inmortal.
+008380     move apellido of heraldo to apellido of inmortal.
+008390     compute sueldo of inmortal =
+008400        sueldo of heraldo +
+008410        (sueldo of heraldo * WS-RAISE-PCT / 100).
+008420     subtract sueldo of heraldo from WS-SUELDO-EXC-TOTAL.
+008430     move spaces to medalla of inmortal.
+008440     move zero to mmr of inmortal.
+008450     move spaces to favorito of inmortal.
+008460     move zero to dias-asistidos of inmortal.
+008470     move spaces to sancion of inmortal.
+008480     PERFORM 2030-GRABAR-OUTPUT.
+008490     add 1 to WS-CNT-OUTER.
+008500 2046-GRABAR-OUTER-CON-ASISTENCIA.
+008510     move identi of heraldo to identi of inmortal.
+008520     move nombre of heraldo to nombre of inmortal.
+008530     move apellido of heraldo to apellido of inmortal.
+008540     compute sueldo of inmortal =
+008550        sueldo of heraldo +
+008560        (sueldo of heraldo * WS-RAISE-PCT / 100).
+008570     subtract sueldo of heraldo from WS-SUELDO-EXC-TOTAL.
+008580     move spaces to medalla of inmortal.
+008590     move zero to mmr of inmortal.
+008600     move spaces to favorito of inmortal.
+008610     move dias-asistidos of heraldo3 to
+008620        dias-asistidos of inmortal.
+008630     move sancion of heraldo3 to sancion of inmortal.
+008640     PERFORM 2030-GRABAR-OUTPUT.
+008650     add 1 to WS-CNT-OUTER.
+008660** add other procedures here
+008670 END PROGRAM YOUR-PROGRAM-NAME.
