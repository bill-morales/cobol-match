@@ -1,45 +1,179 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 EMPLEADO.
-         05 NOM PIC X(20) VALUE "bill".
-         05 APE PIC X(20) VALUE "morales davila".
-         05 SUELDO PIC 9(4)V99 VALUE 2.50.
-       66 TOTALEMP RENAMES NOM THRU SUELDO.
-       01 EMPLEADO2 REDEFINES EMPLEADO PIC X(80).
-
-
-
-
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-
-      * The main procedure of the program
-      **
-            DISPLAY TOTALEMP
-            STOP RUN.
-
-
-
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* Author:
+000030* Date:
+000040* Purpose: Maintain the Employee Master file (add/change/delete)
+000050*          from a batch transaction file, instead of holding
+000060*          employee data only in WORKING-STORAGE for the life of
+000070*          one run.
+000080* Tectonics: cobc
+000090*
+000100* Modification History:
+000110*   2026-08-09  BMD  Replaced the throwaway EMPLEADO working
+000120*                    storage record with a real ORGANIZATION
+000130*                    INDEXED employee master (arc-empleados),
+000140*                    keyed by EMP-ID, maintained here from a
+000150*                    batch transaction file (arc-mov-emp) with
+000160*                    alta/cambio/baja maintenance paragraphs.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000200 PROGRAM-ID. YOUR-PROGRAM-NAME.
+000210 ENVIRONMENT DIVISION.
+000220*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000230 CONFIGURATION SECTION.
+000240*-----------------------
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     select arc-empleados assign to '../empleados.dat'
+000280     ORGANIZATION IS INDEXED
+000290     ACCESS MODE IS DYNAMIC
+000300     RECORD KEY IS EMP-ID
+000310     FILE STATUS IS ESTADO-EMP.
+000320     select arc-mov-emp assign to '../emp_mov.txt'
+000330     ORGANIZATION IS LINE SEQUENTIAL
+000340     FILE STATUS IS ESTADO-MOV.
+000350*-----------------------
+000360 DATA DIVISION.
+000370*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000380 FILE SECTION.
+000390 FD arc-empleados
+000400 RECORDING MODE IS F.
+000410 01 EMPLEADO-REC.
+000420     05 EMP-ID PIC 9(6).
+000430     05 EMP-NOM PIC X(20).
+000440     05 EMP-APE PIC X(20).
+000450     05 EMP-SUELDO PIC 9(7)V99.
+000460 FD arc-mov-emp
+000470 RECORDING MODE IS F.
+000480 01 MOV-REC.
+000490     05 MOV-TIPO PIC X(1).
+000500         88 MOV-ALTA VALUE 'A'.
+000510         88 MOV-CAMBIO VALUE 'C'.
+000520         88 MOV-BAJA VALUE 'B'.
+000530     05 MOV-ID PIC 9(6).
+000540     05 MOV-NOM PIC X(20).
+000550     05 MOV-APE PIC X(20).
+000560     05 MOV-SUELDO PIC 9(7)V99.
+000570*-----------------------
+000580 WORKING-STORAGE SECTION.
+000590 01 ESTADO-EMP PIC X(2).
+000600     88 EMP-OK VALUE '00'.
+000610     88 EMP-NO-EXISTE VALUE '23'.
+000620     88 EMP-DUPLICADO VALUE '22'.
+000630     88 EMP-NO-ARCHIVO VALUE '35'.
+000640 01 ESTADO-MOV PIC X(2).
+000650     88 MOV-POSITIVO VALUE '00'.
+000660 01 WS-MOV-FIN PIC X(1) VALUE 'N'.
+000670 01 WS-CONTADORES-EMP.
+000680     05 WS-CNT-ALTAS     PIC 9(6) COMP VALUE ZERO.
+000690     05 WS-CNT-CAMBIOS   PIC 9(6) COMP VALUE ZERO.
+000700     05 WS-CNT-BAJAS     PIC 9(6) COMP VALUE ZERO.
+000710     05 WS-CNT-RECHAZOS  PIC 9(6) COMP VALUE ZERO.
+000720*-----------------------
+000730 PROCEDURE DIVISION.
+000740*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000750 MAIN-PROCEDURE.
+000760**
+000770* Apply today's employee add/change/delete transactions against
+000780* the employee master.
+000790**
+000800     PERFORM 1000-COMIENZO
+000810     PERFORM 2000-PROCESO UNTIL WS-MOV-FIN = 'S'
+000820     PERFORM 3000-FINALISIMA
+000830     STOP RUN.
+000840 1000-COMIENZO.
+000850     OPEN I-O arc-empleados.
+000860     IF EMP-NO-ARCHIVO THEN
+000870        OPEN OUTPUT arc-empleados
+000880        CLOSE arc-empleados
+000890        OPEN I-O arc-empleados
+000900     END-IF.
+000910     IF NOT EMP-OK THEN
+000920        display 'ESTADO-EMP: ' ESTADO-EMP
+000930        PERFORM 3000-FINALISIMA
+000940     END-IF.
+000950     OPEN INPUT arc-mov-emp.
+000960     IF NOT MOV-POSITIVO THEN
+000970        display 'ESTADO-MOV: ' ESTADO-MOV
+000980        PERFORM 3000-FINALISIMA
+000990     END-IF.
+001000     PERFORM 2005-LEER-MOV.
+001010 2005-LEER-MOV.
+001020     READ arc-mov-emp
+001030         AT END
+001040             move 'S' to WS-MOV-FIN
+001050         NOT AT END
+001060             display 'movimiento: ' MOV-REC
+001070     END-READ.
+001080     IF NOT MOV-POSITIVO AND ESTADO-MOV NOT = '10' THEN
+001090        display 'ESTADO-MOV: ' ESTADO-MOV
+001100        PERFORM 3000-FINALISIMA
+001110     END-IF.
+001120 2000-PROCESO.
+001130     EVALUATE TRUE
+001140         WHEN MOV-ALTA
+001150             PERFORM 3100-ALTA
+001160         WHEN MOV-CAMBIO
+001170             PERFORM 3200-CAMBIO
+001180         WHEN MOV-BAJA
+001190             PERFORM 3300-BAJA
+001200         WHEN OTHER
+001210             display 'TIPO DE MOVIMIENTO INVALIDO: ' MOV-TIPO
+001220             add 1 to WS-CNT-RECHAZOS
+001230     END-EVALUATE
+001240     PERFORM 2005-LEER-MOV.
+001250 3100-ALTA.
+001260     move MOV-ID to EMP-ID.
+001270     move MOV-NOM to EMP-NOM.
+001280     move MOV-APE to EMP-APE.
+001290     move MOV-SUELDO to EMP-SUELDO.
+001300     WRITE EMPLEADO-REC
+001310         INVALID KEY
+001320             display 'ALTA RECHAZADA, YA EXISTE: ' MOV-ID
+001330             add 1 to WS-CNT-RECHAZOS
+001340         NOT INVALID KEY
+001350             add 1 to WS-CNT-ALTAS
+001360     END-WRITE.
+001370 3200-CAMBIO.
+001380     move MOV-ID to EMP-ID.
+001390     READ arc-empleados
+001400         INVALID KEY
+001410             display 'CAMBIO RECHAZADO, NO EXISTE: ' MOV-ID
+001420             add 1 to WS-CNT-RECHAZOS
+001430         NOT INVALID KEY
+001440             move MOV-NOM to EMP-NOM
+001450             move MOV-APE to EMP-APE
+001460             move MOV-SUELDO to EMP-SUELDO
+001470             REWRITE EMPLEADO-REC
+001480                 INVALID KEY
+001490                     display 'CAMBIO RECHAZADO: ' MOV-ID
+001500                     add 1 to WS-CNT-RECHAZOS
+001510                 NOT INVALID KEY
+001520                     add 1 to WS-CNT-CAMBIOS
+001530             END-REWRITE
+001540     END-READ.
+001550 3300-BAJA.
+001560     move MOV-ID to EMP-ID.
+001570     DELETE arc-empleados
+001580         INVALID KEY
+001590             display 'BAJA RECHAZADA, NO EXISTE: ' MOV-ID
+001600             add 1 to WS-CNT-RECHAZOS
+001610         NOT INVALID KEY
+001620             add 1 to WS-CNT-BAJAS
+001630     END-DELETE.
+001640 3000-FINALISIMA.
+001650     PERFORM 3010-REPORTE-TOTALES.
+001660     CLOSE arc-empleados arc-mov-emp.
+001670     DISPLAY "parrafo final".
+001680     STOP RUN.
+001690 3010-REPORTE-TOTALES.
+001700     DISPLAY "-----------------------------------------".
+001710     DISPLAY "  RESUMEN MANTENIMIENTO - EMPLEADOS".
+001720     DISPLAY "-----------------------------------------".
+001730     DISPLAY "  ALTAS    : " WS-CNT-ALTAS.
+001740     DISPLAY "  CAMBIOS  : " WS-CNT-CAMBIOS.
+001750     DISPLAY "  BAJAS    : " WS-CNT-BAJAS.
+001760     DISPLAY "  RECHAZOS : " WS-CNT-RECHAZOS.
+001770     DISPLAY "-----------------------------------------".
+001780** add other procedures here
+001790 END PROGRAM YOUR-PROGRAM-NAME.
