@@ -1,46 +1,74 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. MI_PROGRAMA01.
-       AUTHOR IOGOD.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-           01 REGISTRO_VISTAS PIC X(20) VALUE "hola soy Bill".
-           01 REGISTRO_DOBLE PIC X(20) .
-           01 DATO_NUM PIC 9(20) VALUE 0.
-           01 DATO_NUM2 PIC 9(20) VALUE 0.
-           01 TOTAL PIC 9(20) VALUE 0.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-       add 1 to DATO_NUM.
-       move 15 to REGISTRO_VISTAS.
-       move 10 to DATO_NUM.
-       move DATO_NUM to DATO_NUM2.
-       compute TOTAL = DATO_NUM + DATO_NUM2
-       DISPLAY "Hello world"
-       DISPLAY REGISTRO_VISTAS
-       DISPLAY DATO_NUM
-       DISPLAY 'total de la suma: ' TOTAL.
-       STOP RUN.
+000010******************************************************************
+000020* Author: IOGOD
+000030* Date:
+000040* Purpose: Shared job-banner / audit-log utility. Called by each
+000050*          batch program at startup and at completion to stamp
+000060*          job name, run date/time and status into a persistent
+000070*          run-log file.
+000080* Tectonics: cobc
+000090******************************************************************
+000100* Modification History:
+000110*   2026-08-09  BMD  Repurposed from the old demo paragraph into
+000120*                    a callable job-banner routine: writes one
+000130*                    line per call to ../runlog.txt instead of
+000140*                    displaying throwaway counters.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000180 PROGRAM-ID. MI_PROGRAMA01.
+000190 AUTHOR IOGOD.
+000200 ENVIRONMENT DIVISION.
+000210*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000220 CONFIGURATION SECTION.
+000230*-----------------------
+000240 INPUT-OUTPUT SECTION.
+000250*-----------------------
+000260 FILE-CONTROL.
+000270     select arc-runlog assign to '../runlog.txt'
+000280     ORGANIZATION IS LINE SEQUENTIAL
+000290     FILE STATUS IS WS-RUNLOG-ESTADO.
+000300 DATA DIVISION.
+000310*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000320 FILE SECTION.
+000330*-----------------------
+000340 FD arc-runlog
+000350 RECORDING MODE IS F.
+000360 01 RUNLOG-RECORD.
+000370     05 RL-JOB-NAME PIC X(20).
+000380     05 RL-FECHA    PIC 9(8).
+000390     05 RL-HORA     PIC 9(8).
+000400     05 RL-ESTADO   PIC X(10).
+000410*-----------------------
+000420 WORKING-STORAGE SECTION.
+000430     01 WS-RUNLOG-ESTADO PIC X(2).
+000440         88 RUNLOG-ABIERTO VALUE '00'.
+000450     01 WS-FECHA-HOY PIC 9(8).
+000460     01 WS-HORA-AHORA PIC 9(8).
+000470*-----------------------
+000480 LINKAGE SECTION.
+000490     01 LK-JOB-NAME PIC X(20).
+000500     01 LK-ESTADO   PIC X(10).
+000510*-----------------------
+000520 PROCEDURE DIVISION USING LK-JOB-NAME LK-ESTADO.
+000530*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000540 MAIN-PROCEDURE.
+000550**
+000560* Stamp one audit-log line with the caller's job name, today's
+000570* date/time and the completion status it passed in.
+000580**
+000590     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+000600     ACCEPT WS-HORA-AHORA FROM TIME.
+000610     MOVE LK-JOB-NAME TO RL-JOB-NAME.
+000620     MOVE WS-FECHA-HOY TO RL-FECHA.
+000630     MOVE WS-HORA-AHORA TO RL-HORA.
+000640     MOVE LK-ESTADO TO RL-ESTADO.
+000650     OPEN EXTEND arc-runlog.
+000660     IF NOT RUNLOG-ABIERTO THEN
+000670         OPEN OUTPUT arc-runlog
+000680     END-IF.
+000690     WRITE RUNLOG-RECORD.
+000700     CLOSE arc-runlog.
+000710     GOBACK.
 
-      ** add other procedures here
-       END PROGRAM MI_PROGRAMA01.
+000720** add other procedures here
+000730 END PROGRAM MI_PROGRAMA01.
